@@ -0,0 +1,460 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DINOEOD.
+       AUTHOR. J. ROSALES.
+       INSTALLATION. DINOBANK DATA PROCESSING.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       BY   DESCRIPTION
+      * 08/09/2026 JR   ORIGINAL PROGRAM - NIGHTLY END-OF-DAY SUMMARY.
+      *                 MATCHES ACCOUNT-MASTER AGAINST A SORTED COPY OF
+      *                 TRANSACTION-LOG AND PRINTS TOTAL DEPOSITS, TOTAL
+      *                 WITHDRAWALS AND CLOSING BALANCE PER ACCOUNT.
+      * 08/09/2026 JR   TOTALS NOW FOLD IN TRANSF-CR/TRANSF-DB ENTRIES
+      *                 AS DEPOSIT-LIKE/WITHDRAWAL-LIKE SO ACCOUNT
+      *                 TRANSFERS RECONCILE ON THE REPORT.
+      * 08/09/2026 JR   ADDED CHECKPOINT/RESTART SUPPORT - THE LAST
+      *                 ACCOUNT NUMBER FULLY REPORTED IS SAVED EVERY
+      *                 CHECKPOINT-FREQUENCY ACCOUNTS SO A RERUN AFTER
+      *                 AN ABEND PICKS UP WHERE THE PRIOR RUN LEFT OFF
+      *                 INSTEAD OF REPRINTING THE WHOLE FILE.
+      * 08/09/2026 JR   CHECKPOINT NOW TAKEN AFTER EVERY ACCOUNT (NOT
+      *                 EVERY CHECKPOINT-FREQUENCY ACCOUNTS) AND ALSO
+      *                 SAVES THE RUNNING GRAND TOTALS. REPORT-FILE IS
+      *                 OPENED EXTEND INSTEAD OF OUTPUT ON A RESTART SO
+      *                 THE DETAIL LINES AND TOTALS ALREADY PRINTED
+      *                 BEFORE THE ABEND ARE NOT LOST OR DUPLICATED.
+      * 08/09/2026 JR   TOTALS ARE NOW SCOPED TO THE RUN'S OWN DATE
+      *                 INSTEAD OF EVERY RECORD EVER WRITTEN TO
+      *                 TRANSACTION-LOG, SO A RERUN ON A LATER DAY DOES
+      *                 NOT KEEP ADDING PRIOR DAYS' TOTALS BACK IN. THE
+      *                 RUN DATE IS SAVED ON EACH CHECKPOINT AND
+      *                 RESTORED ON RESTART SO IT CANNOT DRIFT TO A NEW
+      *                 CALENDAR DAY PARTWAY THROUGH A RESTARTED RUN.
+      *                 CHECKPOINT-FILE IS NOW A ONE-RECORD RELATIVE
+      *                 FILE OPENED I-O ONCE FOR THE WHOLE RUN AND
+      *                 REWRITTEN IN PLACE INSTEAD OF BEING OPENED,
+      *                 WRITTEN AND CLOSED FOR EVERY ACCOUNT.
+      * 08/09/2026 JR   WIDENED THE DEPOSITOS/RETIROS/SALDO REPORT
+      *                 COLUMNS TO 10 INTEGER DIGITS SO THEY NO LONGER
+      *                 TRUNCATE A BALANCE OR DAILY TOTAL OF A BILLION
+      *                 OR MORE, AND WIDENED REPORT-LINE TO MATCH. A
+      *                 DETAIL RECORD IN THE SORTED TRANSACTION FILE
+      *                 WITH NO MATCHING ACCOUNT ON THE MASTER USED TO
+      *                 WEDGE THE MERGE AND ZERO OUT EVERY TOTAL AFTER
+      *                 IT; PROCESS-ACCOUNTS-PROCEDURE NOW SKIPS PAST
+      *                 SUCH ORPHANED DETAIL RECORDS WITH A WARNING
+      *                 BEFORE MATCHING AGAINST THE CURRENT ACCOUNT.
+      *                 ADDED FILE STATUS CHECKS AFTER EVERY WRITE TO
+      *                 REPORT-FILE AND AFTER EVERY READ OF THE SORTED
+      *                 TRANSACTION FILE.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS ACCOUNT-MASTER-STATUS.
+
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANSACTION-LOG-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+
+           SELECT SORTED-TRANSACTION-FILE ASSIGN TO "TRANSRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SORTED-TRANSACTION-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "EODRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "EODCKPT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS CHECKPOINT-RELATIVE-KEY
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY ACCTREC.
+
+       FD  TRANSACTION-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RAW-TRANSACTION-LOG-RECORD     PIC X(62).
+
+       SD  SORT-WORK-FILE.
+           COPY TRANREC
+               REPLACING LOG-ACCOUNT-NUMBER
+                      BY SORT-ACCOUNT-NUMBER
+                         LOG-TRANSACTION-TYPE
+                      BY SORT-TRANSACTION-TYPE
+                         LOG-TYPE-DEPOSIT
+                      BY SORT-TYPE-DEPOSIT
+                         LOG-TYPE-WITHDRAWAL
+                      BY SORT-TYPE-WITHDRAWAL
+                         LOG-TYPE-TRANSFER-DEBIT
+                      BY SORT-TYPE-TRANSFER-DEBIT
+                         LOG-TYPE-TRANSFER-CREDIT
+                      BY SORT-TYPE-TRANSFER-CREDIT
+                         LOG-TYPE-INTEREST
+                      BY SORT-TYPE-INTEREST
+                         LOG-TRANSACTION-AMOUNT
+                      BY SORT-TRANSACTION-AMOUNT
+                         LOG-RESULTING-BALANCE
+                      BY SORT-RESULTING-BALANCE
+                         LOG-TIMESTAMP-DATE
+                      BY SORT-TIMESTAMP-DATE
+                         LOG-TIMESTAMP-TIME
+                      BY SORT-TIMESTAMP-TIME
+                         LOG-TIMESTAMP
+                      BY SORT-TIMESTAMP
+                         TRANSACTION-LOG-RECORD
+                      BY SORT-TRANSACTION-RECORD.
+
+       FD  SORTED-TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TRANREC.
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE                    PIC X(96).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CHKPREC.
+
+       WORKING-STORAGE SECTION.
+       01  ACCOUNT-MASTER-STATUS          PIC X(02) VALUE SPACES.
+           88  ACCOUNT-MASTER-OK                  VALUE "00".
+       01  TRANSACTION-LOG-STATUS         PIC X(02) VALUE SPACES.
+           88  TRANSACTION-LOG-OK                 VALUE "00".
+       01  SORTED-TRANSACTION-STATUS      PIC X(02) VALUE SPACES.
+           88  SORTED-TRANSACTION-OK              VALUE "00".
+       01  REPORT-FILE-STATUS             PIC X(02) VALUE SPACES.
+           88  REPORT-FILE-OK                      VALUE "00".
+       01  CHECKPOINT-FILE-STATUS         PIC X(02) VALUE SPACES.
+           88  CHECKPOINT-FILE-OK                  VALUE "00".
+
+       01  PROGRAM-SWITCHES.
+           05  MASTER-EOF-SWITCH           PIC X(01) VALUE "N".
+               88  MASTER-EOF                      VALUE "Y".
+           05  DETAIL-EOF-SWITCH           PIC X(01) VALUE "N".
+               88  DETAIL-EOF                      VALUE "Y".
+           05  RESTART-SWITCH              PIC X(01) VALUE "N".
+               88  RESTART-IN-PROGRESS             VALUE "Y".
+
+       01  ACCUMULATOR-FIELDS.
+           05  TOTAL-DEPOSITS-WORK         PIC 9(10)V99 VALUE ZERO.
+           05  TOTAL-WITHDRAWALS-WORK      PIC 9(10)V99 VALUE ZERO.
+           05  GRAND-TOTAL-DEPOSITS        PIC 9(10)V99 VALUE ZERO.
+           05  GRAND-TOTAL-WITHDRAWALS     PIC 9(10)V99 VALUE ZERO.
+           05  GRAND-TOTAL-BALANCES        PIC 9(10)V99 VALUE ZERO.
+
+       01  CHECKPOINT-CONTROL-FIELDS.
+           05  RESTART-ACCOUNT-NUMBER      PIC X(10) VALUE LOW-VALUES.
+           05  RECORDS-SINCE-CHECKPOINT    PIC 9(08) COMP VALUE ZERO.
+           05  ACCOUNTS-PROCESSED-COUNT    PIC 9(08) COMP VALUE ZERO.
+           05  CHECKPOINT-RELATIVE-KEY     PIC 9(04) COMP VALUE 1.
+           05  CHECKPOINT-WRITTEN-SWITCH   PIC X(01) VALUE "N".
+               88  CHECKPOINT-RECORD-WRITTEN       VALUE "Y".
+
+       77  CHECKPOINT-FREQUENCY            PIC 9(08) COMP VALUE 1.
+
+       01  CURRENT-RUN-DATE                PIC 9(08) VALUE ZERO.
+
+       01  REPORT-HEADING-LINE-1.
+           05  FILLER                      PIC X(92) VALUE
+               "DINOBANK - REPORTE DE FIN DE DIA".
+
+       01  REPORT-HEADING-LINE-2.
+           05  FILLER                      PIC X(15) VALUE
+               "FECHA DEL CORTE".
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  HEADING-RUN-DATE            PIC 9(08).
+           05  FILLER                      PIC X(67) VALUE SPACES.
+
+       01  REPORT-COLUMN-HEADINGS.
+           05  FILLER                      PIC X(10) VALUE "CUENTA".
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  FILLER                      PIC X(30) VALUE "NOMBRE".
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  FILLER                      PIC X(16) VALUE "DEPOSITOS".
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  FILLER                      PIC X(16) VALUE "RETIROS".
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  FILLER                      PIC X(16) VALUE "SALDO".
+
+       01  REPORT-DETAIL-LINE.
+           05  DETAIL-ACCOUNT-NUMBER       PIC X(10).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  DETAIL-ACCOUNT-NAME         PIC X(30).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  DETAIL-TOTAL-DEPOSITS       PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  DETAIL-TOTAL-WITHDRAWALS    PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  DETAIL-CLOSING-BALANCE      PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01  REPORT-TOTAL-LINE.
+           05  FILLER                      PIC X(42) VALUE "TOTALES:".
+           05  TOTAL-ALL-DEPOSITS          PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  TOTAL-ALL-WITHDRAWALS       PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  TOTAL-ALL-BALANCES          PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES-PROCEDURE.
+           PERFORM READ-CHECKPOINT-PROCEDURE.
+           PERFORM OPEN-CHECKPOINT-FOR-UPDATE-PROCEDURE.
+           PERFORM OPEN-REPORT-FILE-PROCEDURE.
+           PERFORM SORT-TRANSACTIONS-PROCEDURE.
+           PERFORM REOPEN-SORTED-FILE-PROCEDURE.
+           IF NOT RESTART-IN-PROGRESS
+               ACCEPT CURRENT-RUN-DATE FROM DATE YYYYMMDD
+               PERFORM WRITE-REPORT-HEADINGS-PROCEDURE
+           END-IF.
+           IF RESTART-IN-PROGRESS
+               PERFORM POSITION-FOR-RESTART-PROCEDURE
+           END-IF.
+           IF NOT MASTER-EOF
+               PERFORM READ-NEXT-MASTER-PROCEDURE
+                   THRU READ-NEXT-MASTER-EXIT
+           END-IF.
+           PERFORM READ-NEXT-DETAIL-PROCEDURE
+               THRU READ-NEXT-DETAIL-EXIT.
+           IF RESTART-IN-PROGRESS
+               PERFORM SKIP-PROCESSED-DETAILS-PROCEDURE
+                   THRU SKIP-PROCESSED-DETAILS-EXIT
+           END-IF.
+           PERFORM PROCESS-ACCOUNTS-PROCEDURE
+               THRU PROCESS-ACCOUNTS-EXIT
+               UNTIL MASTER-EOF.
+           PERFORM WRITE-GRAND-TOTALS-PROCEDURE.
+           PERFORM CLEAR-CHECKPOINT-PROCEDURE.
+           PERFORM CLOSE-FILES-PROCEDURE.
+           STOP RUN.
+
+       OPEN-FILES-PROCEDURE.
+           OPEN INPUT ACCOUNT-MASTER-FILE.
+
+       OPEN-REPORT-FILE-PROCEDURE.
+           IF RESTART-IN-PROGRESS
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+
+       READ-CHECKPOINT-PROCEDURE.
+           MOVE 1 TO CHECKPOINT-RELATIVE-KEY.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-OK
+               READ CHECKPOINT-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE CHECKPOINT-LAST-ACCOUNT
+                           TO RESTART-ACCOUNT-NUMBER
+                       MOVE "Y" TO RESTART-SWITCH
+                       MOVE "Y" TO CHECKPOINT-WRITTEN-SWITCH
+                       MOVE CHECKPOINT-RUN-DATE
+                           TO CURRENT-RUN-DATE
+                       MOVE CHECKPOINT-RECORDS-DONE
+                           TO ACCOUNTS-PROCESSED-COUNT
+                       MOVE CHECKPOINT-ACCUMULATOR-1
+                           TO GRAND-TOTAL-DEPOSITS
+                       MOVE CHECKPOINT-ACCUMULATOR-2
+                           TO GRAND-TOTAL-WITHDRAWALS
+                       MOVE CHECKPOINT-ACCUMULATOR-3
+                           TO GRAND-TOTAL-BALANCES
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       OPEN-CHECKPOINT-FOR-UPDATE-PROCEDURE.
+           OPEN I-O CHECKPOINT-FILE.
+           IF NOT CHECKPOINT-FILE-OK
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       POSITION-FOR-RESTART-PROCEDURE.
+           MOVE RESTART-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+           START ACCOUNT-MASTER-FILE
+               KEY GREATER THAN ACCOUNT-NUMBER
+               INVALID KEY
+                   MOVE "Y" TO MASTER-EOF-SWITCH
+           END-START.
+
+       SORT-TRANSACTIONS-PROCEDURE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-ACCOUNT-NUMBER
+               USING TRANSACTION-LOG-FILE
+               GIVING SORTED-TRANSACTION-FILE.
+
+       REOPEN-SORTED-FILE-PROCEDURE.
+           OPEN INPUT SORTED-TRANSACTION-FILE.
+
+       WRITE-REPORT-HEADINGS-PROCEDURE.
+           MOVE CURRENT-RUN-DATE TO HEADING-RUN-DATE.
+           MOVE REPORT-HEADING-LINE-1 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF NOT REPORT-FILE-OK
+               DISPLAY "Error al escribir el reporte. Codigo: "
+                   REPORT-FILE-STATUS
+           END-IF.
+           MOVE REPORT-HEADING-LINE-2 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF NOT REPORT-FILE-OK
+               DISPLAY "Error al escribir el reporte. Codigo: "
+                   REPORT-FILE-STATUS
+           END-IF.
+           MOVE REPORT-COLUMN-HEADINGS TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF NOT REPORT-FILE-OK
+               DISPLAY "Error al escribir el reporte. Codigo: "
+                   REPORT-FILE-STATUS
+           END-IF.
+
+       READ-NEXT-MASTER-PROCEDURE.
+           READ ACCOUNT-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO MASTER-EOF-SWITCH
+           END-READ.
+       READ-NEXT-MASTER-EXIT.
+           EXIT.
+
+       READ-NEXT-DETAIL-PROCEDURE.
+           READ SORTED-TRANSACTION-FILE
+               AT END
+                   MOVE "Y" TO DETAIL-EOF-SWITCH
+           END-READ.
+           IF NOT DETAIL-EOF AND NOT SORTED-TRANSACTION-OK
+               DISPLAY "Error al leer la bitacora ordenada. Codigo: "
+                   SORTED-TRANSACTION-STATUS
+           END-IF.
+       READ-NEXT-DETAIL-EXIT.
+           EXIT.
+
+       SKIP-PROCESSED-DETAILS-PROCEDURE.
+           PERFORM READ-NEXT-DETAIL-PROCEDURE
+               THRU READ-NEXT-DETAIL-EXIT
+               UNTIL DETAIL-EOF
+                  OR LOG-ACCOUNT-NUMBER > RESTART-ACCOUNT-NUMBER.
+       SKIP-PROCESSED-DETAILS-EXIT.
+           EXIT.
+
+       PROCESS-ACCOUNTS-PROCEDURE.
+           MOVE ZERO TO TOTAL-DEPOSITS-WORK.
+           MOVE ZERO TO TOTAL-WITHDRAWALS-WORK.
+           PERFORM SKIP-ORPHANED-DETAIL-PROCEDURE
+               THRU SKIP-ORPHANED-DETAIL-EXIT
+               UNTIL DETAIL-EOF
+                  OR LOG-ACCOUNT-NUMBER NOT < ACCOUNT-NUMBER.
+           PERFORM ACCUMULATE-DETAILS-PROCEDURE
+               THRU ACCUMULATE-DETAILS-EXIT
+               UNTIL DETAIL-EOF
+                  OR LOG-ACCOUNT-NUMBER NOT = ACCOUNT-NUMBER.
+           PERFORM WRITE-DETAIL-LINE-PROCEDURE.
+           ADD TOTAL-DEPOSITS-WORK TO GRAND-TOTAL-DEPOSITS.
+           ADD TOTAL-WITHDRAWALS-WORK TO GRAND-TOTAL-WITHDRAWALS.
+           ADD ACCOUNT-BALANCE TO GRAND-TOTAL-BALANCES.
+           ADD 1 TO ACCOUNTS-PROCESSED-COUNT.
+           ADD 1 TO RECORDS-SINCE-CHECKPOINT.
+           IF RECORDS-SINCE-CHECKPOINT >= CHECKPOINT-FREQUENCY
+               PERFORM WRITE-CHECKPOINT-PROCEDURE
+               MOVE ZERO TO RECORDS-SINCE-CHECKPOINT
+           END-IF.
+           PERFORM READ-NEXT-MASTER-PROCEDURE
+               THRU READ-NEXT-MASTER-EXIT.
+       PROCESS-ACCOUNTS-EXIT.
+           EXIT.
+
+       SKIP-ORPHANED-DETAIL-PROCEDURE.
+           DISPLAY "Aviso: la bitacora tiene la cuenta "
+               LOG-ACCOUNT-NUMBER
+               " sin cuenta correspondiente en el maestro - se omite".
+           PERFORM READ-NEXT-DETAIL-PROCEDURE
+               THRU READ-NEXT-DETAIL-EXIT.
+       SKIP-ORPHANED-DETAIL-EXIT.
+           EXIT.
+
+       ACCUMULATE-DETAILS-PROCEDURE.
+           IF LOG-TIMESTAMP-DATE = CURRENT-RUN-DATE
+               EVALUATE TRUE
+                   WHEN LOG-TYPE-DEPOSIT
+                   WHEN LOG-TYPE-TRANSFER-CREDIT
+                   WHEN LOG-TYPE-INTEREST
+                       ADD LOG-TRANSACTION-AMOUNT
+                           TO TOTAL-DEPOSITS-WORK
+                   WHEN LOG-TYPE-WITHDRAWAL
+                   WHEN LOG-TYPE-TRANSFER-DEBIT
+                       ADD LOG-TRANSACTION-AMOUNT
+                           TO TOTAL-WITHDRAWALS-WORK
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+           PERFORM READ-NEXT-DETAIL-PROCEDURE
+               THRU READ-NEXT-DETAIL-EXIT.
+       ACCUMULATE-DETAILS-EXIT.
+           EXIT.
+
+       WRITE-DETAIL-LINE-PROCEDURE.
+           MOVE ACCOUNT-NUMBER TO DETAIL-ACCOUNT-NUMBER.
+           MOVE ACCOUNT-NAME TO DETAIL-ACCOUNT-NAME.
+           MOVE TOTAL-DEPOSITS-WORK TO DETAIL-TOTAL-DEPOSITS.
+           MOVE TOTAL-WITHDRAWALS-WORK TO DETAIL-TOTAL-WITHDRAWALS.
+           MOVE ACCOUNT-BALANCE TO DETAIL-CLOSING-BALANCE.
+           MOVE REPORT-DETAIL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF NOT REPORT-FILE-OK
+               DISPLAY "Error al escribir el reporte. Codigo: "
+                   REPORT-FILE-STATUS
+           END-IF.
+
+       WRITE-GRAND-TOTALS-PROCEDURE.
+           MOVE GRAND-TOTAL-DEPOSITS TO TOTAL-ALL-DEPOSITS.
+           MOVE GRAND-TOTAL-WITHDRAWALS TO TOTAL-ALL-WITHDRAWALS.
+           MOVE GRAND-TOTAL-BALANCES TO TOTAL-ALL-BALANCES.
+           MOVE REPORT-TOTAL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF NOT REPORT-FILE-OK
+               DISPLAY "Error al escribir el reporte. Codigo: "
+                   REPORT-FILE-STATUS
+           END-IF.
+
+       WRITE-CHECKPOINT-PROCEDURE.
+           MOVE ACCOUNT-NUMBER TO CHECKPOINT-LAST-ACCOUNT.
+           MOVE CURRENT-RUN-DATE TO CHECKPOINT-RUN-DATE.
+           MOVE ACCOUNTS-PROCESSED-COUNT TO CHECKPOINT-RECORDS-DONE.
+           MOVE GRAND-TOTAL-DEPOSITS TO CHECKPOINT-ACCUMULATOR-1.
+           MOVE GRAND-TOTAL-WITHDRAWALS TO CHECKPOINT-ACCUMULATOR-2.
+           MOVE GRAND-TOTAL-BALANCES TO CHECKPOINT-ACCUMULATOR-3.
+           IF CHECKPOINT-RECORD-WRITTEN
+               REWRITE CHECKPOINT-RECORD
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               MOVE "Y" TO CHECKPOINT-WRITTEN-SWITCH
+           END-IF.
+
+       CLEAR-CHECKPOINT-PROCEDURE.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       CLOSE-FILES-PROCEDURE.
+           CLOSE ACCOUNT-MASTER-FILE.
+           CLOSE SORTED-TRANSACTION-FILE.
+           CLOSE REPORT-FILE.
