@@ -0,0 +1,353 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DINOINT.
+       AUTHOR. J. ROSALES.
+       INSTALLATION. DINOBANK DATA PROCESSING.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       BY   DESCRIPTION
+      * 08/09/2026 JR   ORIGINAL PROGRAM - NIGHTLY INTEREST POSTING.
+      *                 READS ACCOUNT-MASTER, APPLIES ACCOUNT-INTEREST-
+      *                 RATE TO THE BALANCE, POSTS THE ACCRUED INTEREST
+      *                 TO TRANSACTION-LOG AND REWRITES THE NEW BALANCE.
+      *                 CHECKPOINT/RESTART WAS BUILT IN FROM THE START,
+      *                 THE SAME WAY DINOEOD DOES IT.
+      * 08/09/2026 JR   CHECKPOINT NOW TAKEN AFTER EVERY ACCOUNT SO A
+      *                 RESTART CAN NEVER RE-APPLY INTEREST THAT WAS
+      *                 ALREADY POSTED, AND ALSO SAVES THE RUNNING
+      *                 GRAND TOTAL. REPORT-FILE IS OPENED EXTEND
+      *                 INSTEAD OF OUTPUT ON A RESTART, AND REWRITE/
+      *                 WRITE AGAINST ACCOUNT-MASTER AND TRANSACTION-
+      *                 LOG NOW CHECK FILE STATUS.
+      * 08/09/2026 JR   CHECKPOINT-FILE IS NOW A ONE-RECORD RELATIVE
+      *                 FILE OPENED I-O ONCE FOR THE WHOLE RUN AND
+      *                 REWRITTEN IN PLACE INSTEAD OF BEING OPENED,
+      *                 WRITTEN AND CLOSED FOR EVERY ACCOUNT. FIXED
+      *                 THE TASA COLUMN WIDTH IN REPORT-COLUMN-
+      *                 HEADINGS SO IT LINES UP WITH THE DETAIL LINE.
+      *                 A FAILED REWRITE OF ACCOUNT-MASTER NOW BACKS
+      *                 OUT THE INTEREST IT HAD ALREADY ADDED TO THE
+      *                 IN-MEMORY BALANCE.
+      * 08/09/2026 JR   WIDENED THE INTERES/SALDO NUEVO REPORT COLUMNS
+      *                 TO 10 INTEGER DIGITS SO THEY NO LONGER
+      *                 TRUNCATE AN INTEREST AMOUNT OR BALANCE OF A
+      *                 BILLION OR MORE, AND WIDENED REPORT-LINE TO
+      *                 MATCH. ADDED FILE STATUS CHECKS AFTER EVERY
+      *                 WRITE TO REPORT-FILE.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS ACCOUNT-MASTER-STATUS.
+
+           SELECT OPTIONAL TRANSACTION-LOG-FILE ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANSACTION-LOG-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "INTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "INTCKPT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS CHECKPOINT-RELATIVE-KEY
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY ACCTREC.
+
+       FD  TRANSACTION-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TRANREC.
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE                    PIC X(84).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CHKPREC.
+
+       WORKING-STORAGE SECTION.
+       01  ACCOUNT-MASTER-STATUS          PIC X(02) VALUE SPACES.
+           88  ACCOUNT-MASTER-OK                  VALUE "00".
+       01  TRANSACTION-LOG-STATUS         PIC X(02) VALUE SPACES.
+           88  TRANSACTION-LOG-OK                 VALUE "00".
+       01  REPORT-FILE-STATUS             PIC X(02) VALUE SPACES.
+           88  REPORT-FILE-OK                      VALUE "00".
+       01  CHECKPOINT-FILE-STATUS         PIC X(02) VALUE SPACES.
+           88  CHECKPOINT-FILE-OK                  VALUE "00".
+
+       01  PROGRAM-SWITCHES.
+           05  MASTER-EOF-SWITCH           PIC X(01) VALUE "N".
+               88  MASTER-EOF                      VALUE "Y".
+           05  RESTART-SWITCH              PIC X(01) VALUE "N".
+               88  RESTART-IN-PROGRESS             VALUE "Y".
+
+       01  CHECKPOINT-CONTROL-FIELDS.
+           05  RESTART-ACCOUNT-NUMBER      PIC X(10) VALUE LOW-VALUES.
+           05  RECORDS-SINCE-CHECKPOINT    PIC 9(08) COMP VALUE ZERO.
+           05  ACCOUNTS-PROCESSED-COUNT    PIC 9(08) COMP VALUE ZERO.
+           05  CHECKPOINT-RELATIVE-KEY     PIC 9(04) COMP VALUE 1.
+           05  CHECKPOINT-WRITTEN-SWITCH   PIC X(01) VALUE "N".
+               88  CHECKPOINT-RECORD-WRITTEN       VALUE "Y".
+
+       77  CHECKPOINT-FREQUENCY            PIC 9(08) COMP VALUE 1.
+
+       01  INTEREST-WORK-FIELDS.
+           05  INTEREST-AMOUNT             PIC 9(10)V99 VALUE ZERO.
+           05  GRAND-TOTAL-INTEREST        PIC 9(10)V99 VALUE ZERO.
+
+       01  CURRENT-DATE-FIELDS.
+           05  CURRENT-DATE-YYYYMMDD       PIC 9(08).
+           05  CURRENT-TIME-HHMMSSTT       PIC 9(08).
+
+       01  LOG-BUILD-FIELDS.
+           05  LOG-BUILD-ACCOUNT-NUMBER    PIC X(10).
+           05  LOG-BUILD-TYPE              PIC X(10).
+           05  LOG-BUILD-AMOUNT            PIC 9(10)V99.
+           05  LOG-BUILD-BALANCE           PIC 9(10)V99.
+
+       01  REPORT-HEADING-LINE-1.
+           05  FILLER                      PIC X(80) VALUE
+               "DINOBANK - REPORTE DE INTERESES".
+
+       01  REPORT-HEADING-LINE-2.
+           05  FILLER                      PIC X(15) VALUE
+               "FECHA DEL CORTE".
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  HEADING-RUN-DATE            PIC 9(08).
+           05  FILLER                      PIC X(55) VALUE SPACES.
+
+       01  REPORT-COLUMN-HEADINGS.
+           05  FILLER                      PIC X(10) VALUE "CUENTA".
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  FILLER                      PIC X(30) VALUE "NOMBRE".
+           05  FILLER                      PIC X(06) VALUE "TASA".
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  FILLER                      PIC X(16) VALUE "INTERES".
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  FILLER                 PIC X(16) VALUE "SALDO NUEVO".
+
+
+       01  REPORT-DETAIL-LINE.
+           05  DETAIL-ACCOUNT-NUMBER       PIC X(10).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  DETAIL-ACCOUNT-NAME         PIC X(30).
+           05  DETAIL-INTEREST-RATE        PIC ZZ.999.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  DETAIL-INTEREST-AMOUNT      PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  DETAIL-NEW-BALANCE          PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01  REPORT-TOTAL-LINE.
+           05  FILLER                      PIC X(50) VALUE
+               "TOTAL INTERES PAGADO:".
+           05  TOTAL-ALL-INTEREST          PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES-PROCEDURE.
+           PERFORM READ-CHECKPOINT-PROCEDURE.
+           PERFORM OPEN-CHECKPOINT-FOR-UPDATE-PROCEDURE.
+           PERFORM OPEN-REPORT-FILE-PROCEDURE.
+           IF NOT RESTART-IN-PROGRESS
+               PERFORM WRITE-REPORT-HEADINGS-PROCEDURE
+           END-IF.
+           IF RESTART-IN-PROGRESS
+               PERFORM POSITION-FOR-RESTART-PROCEDURE
+           END-IF.
+           IF NOT MASTER-EOF
+               PERFORM READ-NEXT-MASTER-PROCEDURE
+                   THRU READ-NEXT-MASTER-EXIT
+           END-IF.
+           PERFORM APPLY-INTEREST-PROCEDURE
+               THRU APPLY-INTEREST-EXIT
+               UNTIL MASTER-EOF.
+           PERFORM WRITE-GRAND-TOTAL-PROCEDURE.
+           PERFORM CLEAR-CHECKPOINT-PROCEDURE.
+           PERFORM CLOSE-FILES-PROCEDURE.
+           STOP RUN.
+
+       OPEN-FILES-PROCEDURE.
+           OPEN I-O ACCOUNT-MASTER-FILE.
+           OPEN EXTEND TRANSACTION-LOG-FILE.
+           IF NOT TRANSACTION-LOG-OK
+               OPEN OUTPUT TRANSACTION-LOG-FILE
+           END-IF.
+
+       OPEN-REPORT-FILE-PROCEDURE.
+           IF RESTART-IN-PROGRESS
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+
+       READ-CHECKPOINT-PROCEDURE.
+           MOVE 1 TO CHECKPOINT-RELATIVE-KEY.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-OK
+               READ CHECKPOINT-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE CHECKPOINT-LAST-ACCOUNT
+                           TO RESTART-ACCOUNT-NUMBER
+                       MOVE "Y" TO RESTART-SWITCH
+                       MOVE "Y" TO CHECKPOINT-WRITTEN-SWITCH
+                       MOVE CHECKPOINT-RECORDS-DONE
+                           TO ACCOUNTS-PROCESSED-COUNT
+                       MOVE CHECKPOINT-ACCUMULATOR-1
+                           TO GRAND-TOTAL-INTEREST
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       OPEN-CHECKPOINT-FOR-UPDATE-PROCEDURE.
+           OPEN I-O CHECKPOINT-FILE.
+           IF NOT CHECKPOINT-FILE-OK
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       POSITION-FOR-RESTART-PROCEDURE.
+           MOVE RESTART-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+           START ACCOUNT-MASTER-FILE
+               KEY GREATER THAN ACCOUNT-NUMBER
+               INVALID KEY
+                   MOVE "Y" TO MASTER-EOF-SWITCH
+           END-START.
+
+       WRITE-REPORT-HEADINGS-PROCEDURE.
+           ACCEPT HEADING-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE REPORT-HEADING-LINE-1 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF NOT REPORT-FILE-OK
+               DISPLAY "Error al escribir el reporte. Codigo: "
+                   REPORT-FILE-STATUS
+           END-IF.
+           MOVE REPORT-HEADING-LINE-2 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF NOT REPORT-FILE-OK
+               DISPLAY "Error al escribir el reporte. Codigo: "
+                   REPORT-FILE-STATUS
+           END-IF.
+           MOVE REPORT-COLUMN-HEADINGS TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF NOT REPORT-FILE-OK
+               DISPLAY "Error al escribir el reporte. Codigo: "
+                   REPORT-FILE-STATUS
+           END-IF.
+
+       READ-NEXT-MASTER-PROCEDURE.
+           READ ACCOUNT-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO MASTER-EOF-SWITCH
+           END-READ.
+       READ-NEXT-MASTER-EXIT.
+           EXIT.
+
+       APPLY-INTEREST-PROCEDURE.
+           COMPUTE INTEREST-AMOUNT ROUNDED =
+               ACCOUNT-BALANCE * ACCOUNT-INTEREST-RATE / 100.
+           IF INTEREST-AMOUNT > ZERO
+               ADD INTEREST-AMOUNT TO ACCOUNT-BALANCE
+               REWRITE ACCOUNT-MASTER-RECORD
+               IF NOT ACCOUNT-MASTER-OK
+                   DISPLAY "Error al actualizar la cuenta: "
+                       ACCOUNT-NUMBER " Codigo: " ACCOUNT-MASTER-STATUS
+                   SUBTRACT INTEREST-AMOUNT FROM ACCOUNT-BALANCE
+               ELSE
+                   MOVE ACCOUNT-NUMBER TO LOG-BUILD-ACCOUNT-NUMBER
+                   MOVE "INTERES   " TO LOG-BUILD-TYPE
+                   MOVE INTEREST-AMOUNT TO LOG-BUILD-AMOUNT
+                   MOVE ACCOUNT-BALANCE TO LOG-BUILD-BALANCE
+                   PERFORM LOG-TRANSACTION-PROCEDURE
+                       THRU LOG-TRANSACTION-PROCEDURE-EXIT
+                   PERFORM WRITE-DETAIL-LINE-PROCEDURE
+                   ADD INTEREST-AMOUNT TO GRAND-TOTAL-INTEREST
+               END-IF
+           END-IF.
+           ADD 1 TO ACCOUNTS-PROCESSED-COUNT.
+           ADD 1 TO RECORDS-SINCE-CHECKPOINT.
+           IF RECORDS-SINCE-CHECKPOINT >= CHECKPOINT-FREQUENCY
+               PERFORM WRITE-CHECKPOINT-PROCEDURE
+               MOVE ZERO TO RECORDS-SINCE-CHECKPOINT
+           END-IF.
+           PERFORM READ-NEXT-MASTER-PROCEDURE
+               THRU READ-NEXT-MASTER-EXIT.
+       APPLY-INTEREST-EXIT.
+           EXIT.
+
+       WRITE-DETAIL-LINE-PROCEDURE.
+           MOVE ACCOUNT-NUMBER TO DETAIL-ACCOUNT-NUMBER.
+           MOVE ACCOUNT-NAME TO DETAIL-ACCOUNT-NAME.
+           MOVE ACCOUNT-INTEREST-RATE TO DETAIL-INTEREST-RATE.
+           MOVE INTEREST-AMOUNT TO DETAIL-INTEREST-AMOUNT.
+           MOVE ACCOUNT-BALANCE TO DETAIL-NEW-BALANCE.
+           MOVE REPORT-DETAIL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF NOT REPORT-FILE-OK
+               DISPLAY "Error al escribir el reporte. Codigo: "
+                   REPORT-FILE-STATUS
+           END-IF.
+
+       LOG-TRANSACTION-PROCEDURE.
+           ACCEPT CURRENT-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME-HHMMSSTT FROM TIME.
+           MOVE LOG-BUILD-ACCOUNT-NUMBER TO LOG-ACCOUNT-NUMBER.
+           MOVE LOG-BUILD-TYPE           TO LOG-TRANSACTION-TYPE.
+           MOVE LOG-BUILD-AMOUNT         TO LOG-TRANSACTION-AMOUNT.
+           MOVE LOG-BUILD-BALANCE        TO LOG-RESULTING-BALANCE.
+           MOVE CURRENT-DATE-YYYYMMDD    TO LOG-TIMESTAMP-DATE.
+           MOVE CURRENT-TIME-HHMMSSTT (1:6) TO LOG-TIMESTAMP-TIME.
+           WRITE TRANSACTION-LOG-RECORD.
+           IF NOT TRANSACTION-LOG-OK
+               DISPLAY "Error al escribir la bitacora. Codigo: "
+                   TRANSACTION-LOG-STATUS
+           END-IF.
+       LOG-TRANSACTION-PROCEDURE-EXIT.
+           EXIT.
+
+       WRITE-GRAND-TOTAL-PROCEDURE.
+           MOVE GRAND-TOTAL-INTEREST TO TOTAL-ALL-INTEREST.
+           MOVE REPORT-TOTAL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF NOT REPORT-FILE-OK
+               DISPLAY "Error al escribir el reporte. Codigo: "
+                   REPORT-FILE-STATUS
+           END-IF.
+
+       WRITE-CHECKPOINT-PROCEDURE.
+           MOVE ACCOUNT-NUMBER TO CHECKPOINT-LAST-ACCOUNT.
+           ACCEPT CHECKPOINT-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE ACCOUNTS-PROCESSED-COUNT TO CHECKPOINT-RECORDS-DONE.
+           MOVE GRAND-TOTAL-INTEREST TO CHECKPOINT-ACCUMULATOR-1.
+           IF CHECKPOINT-RECORD-WRITTEN
+               REWRITE CHECKPOINT-RECORD
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               MOVE "Y" TO CHECKPOINT-WRITTEN-SWITCH
+           END-IF.
+
+       CLEAR-CHECKPOINT-PROCEDURE.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       CLOSE-FILES-PROCEDURE.
+           CLOSE ACCOUNT-MASTER-FILE.
+           CLOSE TRANSACTION-LOG-FILE.
+           CLOSE REPORT-FILE.
