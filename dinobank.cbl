@@ -1,53 +1,361 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DINOBANK.
+       AUTHOR. J. ROSALES.
+       INSTALLATION. DINOBANK DATA PROCESSING.
+       DATE-WRITTEN. 01/10/2024.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       BY   DESCRIPTION
+      * 01/10/2024 JR   ORIGINAL PROGRAM - DEPOSIT AND WITHDRAW ONLY.
+      * 08/09/2026 JR   ADDED CHECK-BALANCE-PROCEDURE FOR CONSULTAR
+      *                 SALDO (OPTION 3 HAD NO PARAGRAPH BEHIND IT).
+      * 08/09/2026 JR   ACCOUNT-RECORD MOVED OUT OF WORKING-STORAGE
+      *                 INTO AN INDEXED ACCOUNT-MASTER FILE SO BALANCES
+      *                 SURVIVE BETWEEN RUNS AND MORE THAN ONE CUSTOMER
+      *                 CAN BE CARRIED.
+      * 08/09/2026 JR   MAIN-PROCEDURE NOW PROMPTS FOR AND LOOKS UP THE
+      *                 ACCOUNT NUMBER BEFORE THE MENU IS OFFERED
+      *                 INSTEAD OF POSTING AGAINST A BLANK RECORD.
+      *                 FILE-OPEN/MENU/ACCOUNT-LOOKUP LOGIC SPLIT OUT OF
+      *                 MAIN-PROCEDURE INTO THEIR OWN PARAGRAPHS SO THE
+      *                 FILES ARE ONLY OPENED ONCE PER RUN.
+      * 08/09/2026 JR   EVERY DEPOSIT AND WITHDRAWAL IS NOW APPENDED TO
+      *                 A TRANSACTION-LOG FILE FOR END-OF-DAY
+      *                 RECONCILIATION.
+      * 08/09/2026 JR   TRANSACTION-AMOUNT IS NOW SIGNED AND RE-PROMPTED
+      *                 UNTIL POSITIVE SO A NEGATIVE OR ZERO AMOUNT CAN
+      *                 NO LONGER REACH THE ADD/SUBTRACT.
+      * 08/09/2026 JR   WITHDRAW-PROCEDURE NOW CHECKS ACCOUNT-MINIMUM-
+      *                 BALANCE AND ACCOUNT-OVERDRAFT-LIMIT INSTEAD OF
+      *                 BARE ZERO SO A SAVINGS-TYPE ACCOUNT CANNOT BE
+      *                 DRAWN BELOW ITS REQUIRED MINIMUM.
+      * 08/09/2026 JR   ADDED OPTION 5, TRANSFERENCIA, TO MOVE FUNDS
+      *                 FROM THE CURRENT ACCOUNT TO ANOTHER ACCOUNT ON
+      *                 THE MASTER FILE AS ONE OPERATION.
+      * 08/09/2026 JR   TRANSFERENCIA NOW DEBITS AND REWRITES THE
+      *                 ORIGIN ACCOUNT FIRST, SINCE IT IS ALREADY
+      *                 VALIDATED AND ON HAND, AND REVERSES THAT DEBIT
+      *                 IF THE DESTINATION ACCOUNT CANNOT BE CREDITED
+      *                 INSTEAD OF LEAVING AN UNMATCHED CREDIT. EVERY
+      *                 REWRITE OF ACCOUNT-MASTER AND WRITE TO
+      *                 TRANSACTION-LOG NOW CHECKS FILE STATUS. ADDED
+      *                 ACCOUNT-INTEREST-RATE TO THE HOLD-RECORD
+      *                 REPLACING LIST TO MATCH ACCTREC.CPY.
+      * 08/09/2026 JR   DEPOSIT-PROCEDURE AND WITHDRAW-PROCEDURE NOW
+      *                 BACK OUT THE BALANCE THEY HAD ALREADY ADDED OR
+      *                 SUBTRACTED IN MEMORY IF THE REWRITE OF
+      *                 ACCOUNT-MASTER FAILS, SO A BALANCE INQUIRY
+      *                 AFTERWARD CANNOT SHOW AN AMOUNT THAT WAS NEVER
+      *                 ACTUALLY SAVED.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS ACCOUNT-MASTER-STATUS.
+
+           SELECT OPTIONAL TRANSACTION-LOG-FILE ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANSACTION-LOG-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY ACCTREC.
+
+       FD  TRANSACTION-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TRANREC.
+
        WORKING-STORAGE SECTION.
-       01  ACCOUNT-RECORD.
-           05  ACCOUNT-NUMBER       PIC X(10).
-           05  ACCOUNT-NAME         PIC X(30).
-           05  ACCOUNT-BALANCE      PIC 9(10)V99.
-       01  TRANSACTION-AMOUNT       PIC 9(10)V99.
+           COPY ACCTREC REPLACING
+               ACCOUNT-MASTER-RECORD   BY HOLD-ACCOUNT-MASTER-RECORD
+               ACCOUNT-NUMBER          BY HOLD-ACCOUNT-NUMBER
+               ACCOUNT-NAME            BY HOLD-ACCOUNT-NAME
+               ACCOUNT-BALANCE         BY HOLD-ACCOUNT-BALANCE
+               ACCOUNT-MINIMUM-BALANCE BY HOLD-ACCOUNT-MINIMUM-BALANCE
+               ACCOUNT-OVERDRAFT-LIMIT BY HOLD-ACCOUNT-OVERDRAFT-LIMIT
+               ACCOUNT-INTEREST-RATE   BY HOLD-ACCOUNT-INTEREST-RATE.
+
+       01  ACCOUNT-MASTER-STATUS    PIC X(02) VALUE SPACES.
+           88  ACCOUNT-MASTER-OK            VALUE "00".
+       01  TRANSACTION-LOG-STATUS   PIC X(02) VALUE SPACES.
+           88  TRANSACTION-LOG-OK           VALUE "00".
+
+       01  PROGRAM-SWITCHES.
+           05  EXIT-REQUESTED-SWITCH    PIC X(01) VALUE "N".
+               88  EXIT-REQUESTED               VALUE "Y".
+           05  ACCOUNT-FOUND-SWITCH     PIC X(01) VALUE "N".
+               88  ACCOUNT-WAS-FOUND            VALUE "Y".
+           05  AMOUNT-VALID-SWITCH      PIC X(01) VALUE "N".
+               88  AMOUNT-IS-VALID              VALUE "Y".
+
+       01  WORK-ACCOUNT-NUMBER      PIC X(10).
+       01  TRANSFER-TO-ACCOUNT-NUMBER PIC X(10).
+       01  TRANSACTION-AMOUNT       PIC S9(10)V99.
        01  OPTION-SELECTED          PIC 9.
 
+       01  CURRENT-DATE-FIELDS.
+           05  CURRENT-DATE-YYYYMMDD    PIC 9(08).
+           05  CURRENT-TIME-HHMMSSTT    PIC 9(08).
+
+       01  LOG-BUILD-FIELDS.
+           05  LOG-BUILD-ACCOUNT-NUMBER PIC X(10).
+           05  LOG-BUILD-TYPE           PIC X(10).
+           05  LOG-BUILD-AMOUNT         PIC 9(10)V99.
+           05  LOG-BUILD-BALANCE        PIC 9(10)V99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM OPEN-FILES-PROCEDURE.
+           PERFORM ACCOUNT-SELECTION-PROCEDURE
+               THRU ACCOUNT-SELECTION-EXIT
+               UNTIL ACCOUNT-WAS-FOUND OR EXIT-REQUESTED.
+           IF NOT EXIT-REQUESTED
+               PERFORM MENU-PROCEDURE THRU MENU-PROCEDURE-EXIT
+                   UNTIL EXIT-REQUESTED
+           END-IF.
+           CLOSE ACCOUNT-MASTER-FILE.
+           CLOSE TRANSACTION-LOG-FILE.
+           STOP RUN.
+
+       OPEN-FILES-PROCEDURE.
+           OPEN I-O ACCOUNT-MASTER-FILE.
+           OPEN EXTEND TRANSACTION-LOG-FILE.
+           IF NOT TRANSACTION-LOG-OK
+               OPEN OUTPUT TRANSACTION-LOG-FILE
+           END-IF.
+
+       ACCOUNT-SELECTION-PROCEDURE.
            DISPLAY "Bienvenido a DINOBANK".
+           DISPLAY "Ingrese el numero de cuenta (blanco = salir): "
+           ACCEPT WORK-ACCOUNT-NUMBER.
+           IF WORK-ACCOUNT-NUMBER = SPACES
+               MOVE "Y" TO EXIT-REQUESTED-SWITCH
+               GO TO ACCOUNT-SELECTION-EXIT
+           END-IF.
+           MOVE WORK-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Cuenta no encontrada: " WORK-ACCOUNT-NUMBER
+               NOT INVALID KEY
+                   MOVE "Y" TO ACCOUNT-FOUND-SWITCH
+           END-READ.
+       ACCOUNT-SELECTION-EXIT.
+           EXIT.
+
+       MENU-PROCEDURE.
+           DISPLAY " ".
+           DISPLAY "Cuenta: " ACCOUNT-NUMBER " - " ACCOUNT-NAME.
            DISPLAY "1. Deposito".
            DISPLAY "2. Retiro".
            DISPLAY "3. Consultar saldo".
            DISPLAY "4. Salir".
+           DISPLAY "5. Transferencia".
            ACCEPT OPTION-SELECTED.
 
            EVALUATE OPTION-SELECTED
                WHEN 1
-                   PERFORM DEPOSIT-PROCEDURE
+                   PERFORM DEPOSIT-PROCEDURE THRU DEPOSIT-PROCEDURE-EXIT
                WHEN 2
                    PERFORM WITHDRAW-PROCEDURE
+                       THRU WITHDRAW-PROCEDURE-EXIT
                WHEN 3
                    PERFORM CHECK-BALANCE-PROCEDURE
+                       THRU CHECK-BALANCE-PROCEDURE-EXIT
                WHEN 4
                    DISPLAY "Gracias por usar DINOBANK. Adios!"
-                   STOP RUN
+                   MOVE "Y" TO EXIT-REQUESTED-SWITCH
+               WHEN 5
+                   PERFORM TRANSFER-PROCEDURE
+                       THRU TRANSFER-PROCEDURE-EXIT
                WHEN OTHER
                    DISPLAY "Invalida opcion. Intente denuevo."
-                   PERFORM MAIN-PROCEDURE
            END-EVALUATE.
+       MENU-PROCEDURE-EXIT.
+           EXIT.
 
        DEPOSIT-PROCEDURE.
-           DISPLAY "Ingrese el monto a depositar: "
-           ACCEPT TRANSACTION-AMOUNT.
+           MOVE "N" TO AMOUNT-VALID-SWITCH.
+           PERFORM PROMPT-DEPOSIT-AMOUNT-PROCEDURE
+               THRU PROMPT-DEPOSIT-AMOUNT-EXIT
+               UNTIL AMOUNT-IS-VALID.
            ADD TRANSACTION-AMOUNT TO ACCOUNT-BALANCE.
+           REWRITE ACCOUNT-MASTER-RECORD.
+           IF NOT ACCOUNT-MASTER-OK
+               DISPLAY "Error al actualizar la cuenta. Codigo: "
+                   ACCOUNT-MASTER-STATUS
+               SUBTRACT TRANSACTION-AMOUNT FROM ACCOUNT-BALANCE
+               GO TO DEPOSIT-PROCEDURE-EXIT
+           END-IF.
            DISPLAY "Nuevo Saldo: " ACCOUNT-BALANCE.
-           PERFORM MAIN-PROCEDURE.
+           MOVE ACCOUNT-NUMBER TO LOG-BUILD-ACCOUNT-NUMBER.
+           MOVE "DEPOSITO  " TO LOG-BUILD-TYPE.
+           MOVE TRANSACTION-AMOUNT TO LOG-BUILD-AMOUNT.
+           MOVE ACCOUNT-BALANCE TO LOG-BUILD-BALANCE.
+           PERFORM LOG-TRANSACTION-PROCEDURE
+               THRU LOG-TRANSACTION-PROCEDURE-EXIT.
+       DEPOSIT-PROCEDURE-EXIT.
+           EXIT.
+
+       PROMPT-DEPOSIT-AMOUNT-PROCEDURE.
+           DISPLAY "Ingrese el monto a depositar: "
+           ACCEPT TRANSACTION-AMOUNT.
+           IF TRANSACTION-AMOUNT > ZERO
+               MOVE "Y" TO AMOUNT-VALID-SWITCH
+           ELSE
+               DISPLAY "El monto debe ser mayor que cero."
+           END-IF.
+       PROMPT-DEPOSIT-AMOUNT-EXIT.
+           EXIT.
 
        WITHDRAW-PROCEDURE.
+           MOVE "N" TO AMOUNT-VALID-SWITCH.
+           PERFORM PROMPT-WITHDRAW-AMOUNT-PROCEDURE
+               THRU PROMPT-WITHDRAW-AMOUNT-EXIT
+               UNTIL AMOUNT-IS-VALID.
+           IF (ACCOUNT-BALANCE - TRANSACTION-AMOUNT) <
+               (ACCOUNT-MINIMUM-BALANCE - ACCOUNT-OVERDRAFT-LIMIT)
+               DISPLAY "Saldo insuficiente."
+           ELSE
+               SUBTRACT TRANSACTION-AMOUNT FROM ACCOUNT-BALANCE
+               REWRITE ACCOUNT-MASTER-RECORD
+               IF NOT ACCOUNT-MASTER-OK
+                   DISPLAY "Error al actualizar la cuenta. Codigo: "
+                       ACCOUNT-MASTER-STATUS
+                   ADD TRANSACTION-AMOUNT TO ACCOUNT-BALANCE
+               ELSE
+                   DISPLAY "Nuevo Saldo: " ACCOUNT-BALANCE
+                   MOVE ACCOUNT-NUMBER TO LOG-BUILD-ACCOUNT-NUMBER
+                   MOVE "RETIRO    " TO LOG-BUILD-TYPE
+                   MOVE TRANSACTION-AMOUNT TO LOG-BUILD-AMOUNT
+                   MOVE ACCOUNT-BALANCE TO LOG-BUILD-BALANCE
+                   PERFORM LOG-TRANSACTION-PROCEDURE
+                       THRU LOG-TRANSACTION-PROCEDURE-EXIT
+               END-IF
+           END-IF.
+       WITHDRAW-PROCEDURE-EXIT.
+           EXIT.
+
+       PROMPT-WITHDRAW-AMOUNT-PROCEDURE.
            DISPLAY "Ingrese el monto a retirar: "
            ACCEPT TRANSACTION-AMOUNT.
-           IF TRANSACTION-AMOUNT > ACCOUNT-BALANCE THEN
+           IF TRANSACTION-AMOUNT > ZERO
+               MOVE "Y" TO AMOUNT-VALID-SWITCH
+           ELSE
+               DISPLAY "El monto debe ser mayor que cero."
+           END-IF.
+       PROMPT-WITHDRAW-AMOUNT-EXIT.
+           EXIT.
+
+       TRANSFER-PROCEDURE.
+           DISPLAY "Ingrese el numero de cuenta destino: "
+           ACCEPT TRANSFER-TO-ACCOUNT-NUMBER.
+           IF TRANSFER-TO-ACCOUNT-NUMBER = ACCOUNT-NUMBER
+               DISPLAY "La cuenta destino debe ser diferente."
+               GO TO TRANSFER-PROCEDURE-EXIT
+           END-IF.
+           MOVE "N" TO AMOUNT-VALID-SWITCH.
+           PERFORM PROMPT-TRANSFER-AMOUNT-PROCEDURE
+               THRU PROMPT-TRANSFER-AMOUNT-EXIT
+               UNTIL AMOUNT-IS-VALID.
+           IF (ACCOUNT-BALANCE - TRANSACTION-AMOUNT) <
+               (ACCOUNT-MINIMUM-BALANCE - ACCOUNT-OVERDRAFT-LIMIT)
                DISPLAY "Saldo insuficiente."
+               GO TO TRANSFER-PROCEDURE-EXIT
+           END-IF.
+           MOVE ACCOUNT-MASTER-RECORD TO HOLD-ACCOUNT-MASTER-RECORD.
+           SUBTRACT TRANSACTION-AMOUNT FROM ACCOUNT-BALANCE.
+           REWRITE ACCOUNT-MASTER-RECORD.
+           IF NOT ACCOUNT-MASTER-OK
+               DISPLAY "Error al actualizar la cuenta origen. Codigo: "
+                   ACCOUNT-MASTER-STATUS
+               MOVE HOLD-ACCOUNT-MASTER-RECORD TO ACCOUNT-MASTER-RECORD
+               GO TO TRANSFER-PROCEDURE-EXIT
+           END-IF.
+           DISPLAY "Nuevo Saldo: " ACCOUNT-BALANCE.
+           MOVE ACCOUNT-NUMBER TO LOG-BUILD-ACCOUNT-NUMBER.
+           MOVE "TRANSF-DB " TO LOG-BUILD-TYPE.
+           MOVE TRANSACTION-AMOUNT TO LOG-BUILD-AMOUNT.
+           MOVE ACCOUNT-BALANCE TO LOG-BUILD-BALANCE.
+           PERFORM LOG-TRANSACTION-PROCEDURE
+               THRU LOG-TRANSACTION-PROCEDURE-EXIT.
+
+           MOVE TRANSFER-TO-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Cuenta destino no encontrada: "
+                       TRANSFER-TO-ACCOUNT-NUMBER
+                   MOVE HOLD-ACCOUNT-MASTER-RECORD
+                       TO ACCOUNT-MASTER-RECORD
+                   REWRITE ACCOUNT-MASTER-RECORD
+                   DISPLAY "Se reviritio el retiro de la cuenta origen."
+                   GO TO TRANSFER-PROCEDURE-EXIT
+           END-READ.
+           ADD TRANSACTION-AMOUNT TO ACCOUNT-BALANCE.
+           REWRITE ACCOUNT-MASTER-RECORD.
+           IF NOT ACCOUNT-MASTER-OK
+               DISPLAY "Error al acreditar la cuenta destino. Codigo: "
+                   ACCOUNT-MASTER-STATUS
+               MOVE HOLD-ACCOUNT-MASTER-RECORD TO ACCOUNT-MASTER-RECORD
+               REWRITE ACCOUNT-MASTER-RECORD
+               DISPLAY "Se reviritio el retiro de la cuenta origen."
+               GO TO TRANSFER-PROCEDURE-EXIT
+           END-IF.
+           DISPLAY "Cuenta " ACCOUNT-NUMBER " acreditada.".
+           MOVE ACCOUNT-NUMBER TO LOG-BUILD-ACCOUNT-NUMBER.
+           MOVE "TRANSF-CR " TO LOG-BUILD-TYPE.
+           MOVE TRANSACTION-AMOUNT TO LOG-BUILD-AMOUNT.
+           MOVE ACCOUNT-BALANCE TO LOG-BUILD-BALANCE.
+           PERFORM LOG-TRANSACTION-PROCEDURE
+               THRU LOG-TRANSACTION-PROCEDURE-EXIT.
+
+           MOVE HOLD-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Error inesperado recargando cuenta origen."
+           END-READ.
+       TRANSFER-PROCEDURE-EXIT.
+           EXIT.
+
+       PROMPT-TRANSFER-AMOUNT-PROCEDURE.
+           DISPLAY "Ingrese el monto a transferir: "
+           ACCEPT TRANSACTION-AMOUNT.
+           IF TRANSACTION-AMOUNT > ZERO
+               MOVE "Y" TO AMOUNT-VALID-SWITCH
            ELSE
-               SUBTRACT TRANSACTION-AMOUNT FROM ACCOUNT-BALANCE
-               DISPLAY "Nuevo Saldo: " ACCOUNT-BALANCE
+               DISPLAY "El monto debe ser mayor que cero."
+           END-IF.
+       PROMPT-TRANSFER-AMOUNT-EXIT.
+           EXIT.
+
+       CHECK-BALANCE-PROCEDURE.
+           DISPLAY "Numero de cuenta: " ACCOUNT-NUMBER.
+           DISPLAY "Nombre: " ACCOUNT-NAME.
+           DISPLAY "Saldo: " ACCOUNT-BALANCE.
+       CHECK-BALANCE-PROCEDURE-EXIT.
+           EXIT.
+
+       LOG-TRANSACTION-PROCEDURE.
+           ACCEPT CURRENT-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME-HHMMSSTT FROM TIME.
+           MOVE LOG-BUILD-ACCOUNT-NUMBER TO LOG-ACCOUNT-NUMBER.
+           MOVE LOG-BUILD-TYPE           TO LOG-TRANSACTION-TYPE.
+           MOVE LOG-BUILD-AMOUNT         TO LOG-TRANSACTION-AMOUNT.
+           MOVE LOG-BUILD-BALANCE        TO LOG-RESULTING-BALANCE.
+           MOVE CURRENT-DATE-YYYYMMDD    TO LOG-TIMESTAMP-DATE.
+           MOVE CURRENT-TIME-HHMMSSTT (1:6) TO LOG-TIMESTAMP-TIME.
+           WRITE TRANSACTION-LOG-RECORD.
+           IF NOT TRANSACTION-LOG-OK
+               DISPLAY "Error al escribir la bitacora. Codigo: "
+                   TRANSACTION-LOG-STATUS
            END-IF.
-           PERFORM MAIN-PROCEDURE
+       LOG-TRANSACTION-PROCEDURE-EXIT.
+           EXIT.
