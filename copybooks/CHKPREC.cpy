@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      * CHKPREC - CHECKPOINT RECORD LAYOUT FOR NIGHTLY BATCH RESTART.
+      * SHARED BY DINOEOD AND DINOINT.
+      *----------------------------------------------------------------
+       01  CHECKPOINT-RECORD.
+           05  CHECKPOINT-LAST-ACCOUNT    PIC X(10).
+           05  CHECKPOINT-RUN-DATE        PIC 9(08).
+           05  CHECKPOINT-RECORDS-DONE    PIC 9(08).
+           05  CHECKPOINT-ACCUMULATOR-1   PIC 9(10)V99.
+           05  CHECKPOINT-ACCUMULATOR-2   PIC 9(10)V99.
+           05  CHECKPOINT-ACCUMULATOR-3   PIC 9(10)V99.
