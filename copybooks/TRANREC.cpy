@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------
+      * TRANREC - TRANSACTION LOG RECORD LAYOUT
+      * SHARED BY DINOBANK, DINOEOD AND DINOINT.
+      *----------------------------------------------------------------
+       01  TRANSACTION-LOG-RECORD.
+           05  LOG-ACCOUNT-NUMBER         PIC X(10).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  LOG-TRANSACTION-TYPE       PIC X(10).
+               88  LOG-TYPE-DEPOSIT             VALUE "DEPOSITO  ".
+               88  LOG-TYPE-WITHDRAWAL          VALUE "RETIRO    ".
+               88  LOG-TYPE-TRANSFER-DEBIT      VALUE "TRANSF-DB ".
+               88  LOG-TYPE-TRANSFER-CREDIT     VALUE "TRANSF-CR ".
+               88  LOG-TYPE-INTEREST            VALUE "INTERES   ".
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  LOG-TRANSACTION-AMOUNT     PIC 9(10)V99.
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  LOG-RESULTING-BALANCE      PIC 9(10)V99.
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  LOG-TIMESTAMP.
+               10  LOG-TIMESTAMP-DATE     PIC 9(08).
+               10  LOG-TIMESTAMP-TIME     PIC 9(06).
