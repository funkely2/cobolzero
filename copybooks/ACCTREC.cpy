@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * ACCTREC - ACCOUNT MASTER RECORD LAYOUT
+      * SHARED BY DINOBANK, DINOEOD AND DINOINT.
+      *----------------------------------------------------------------
+       01  ACCOUNT-MASTER-RECORD.
+           05  ACCOUNT-NUMBER             PIC X(10).
+           05  ACCOUNT-NAME               PIC X(30).
+           05  ACCOUNT-BALANCE            PIC 9(10)V99.
+           05  ACCOUNT-MINIMUM-BALANCE    PIC 9(10)V99.
+           05  ACCOUNT-OVERDRAFT-LIMIT    PIC 9(10)V99.
+           05  ACCOUNT-INTEREST-RATE      PIC 9(02)V9(03).
+           05  FILLER                     PIC X(05).
